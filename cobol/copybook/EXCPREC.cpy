@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    COPYBOOK:     EXCPREC
+000300*    DESCRIPTION:  EXCEPTION REPORT CONTROL TOTAL RECORD.
+000400*                  WRITTEN BY CBEXCP01C AFTER THE "ACCOUNTS OVER
+000500*                  LIMIT" REPORT COMPLETES SO A RECONCILIATION
+000600*                  PROGRAM (CBRECN01C) CAN TIE THE REPORT ROW
+000700*                  COUNT OUT TO CBACT01C'S ABEND COUNTER WITHOUT
+000800*                  RE-READING AND RE-COUNTING THE PRINTED REPORT.
+000900******************************************************************
+001000 01  EXCEPTION-REPORT-TOTAL-RECORD.
+001100     05  EXCT-PROGRAM-ID          PIC X(08).
+001200     05  EXCT-REPORT-DATE         PIC X(08).
+001300     05  EXCT-TOTAL-ROWS          PIC 9(07) COMP.
+001400     05  FILLER                   PIC X(10).
