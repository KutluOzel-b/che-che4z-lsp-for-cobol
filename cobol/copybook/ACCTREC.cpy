@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    COPYBOOK:     ACCTREC
+000300*    DESCRIPTION:  ACCOUNT MASTER RECORD LAYOUT FOR ACCTFILE.
+000400*                  READ BY CBACT01C, ONE RECORD PER ACCOUNT.
+000500******************************************************************
+000600 01  ACCOUNT-RECORD.
+000700     05  ACCT-ID                 PIC 9(11).
+000800     05  ACCT-STATUS              PIC X(01).
+000900         88  ACCT-STATUS-ACTIVE      VALUE 'A'.
+001000         88  ACCT-STATUS-CLOSED      VALUE 'C'.
+001100         88  ACCT-STATUS-SUSPENDED   VALUE 'S'.
+001200     05  ACCT-BRANCH-ID           PIC X(05).
+001300     05  ACCT-CURR-BAL            PIC S9(09)V99
+001400                                   SIGN IS LEADING SEPARATE.
+001500     05  ACCT-CREDIT-LIMIT        PIC S9(09)V99
+001600                                   SIGN IS LEADING SEPARATE.
+001700     05  ACCT-OPEN-DATE           PIC X(08).
+001800     05  FILLER                   PIC X(20).
