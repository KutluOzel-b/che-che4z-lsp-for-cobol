@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    COPYBOOK:     ABNDREC
+000300*    DESCRIPTION:  ABEND / EXCEPTION LOG RECORD LAYOUT.
+000400*                  WRITTEN BY CBACT01C WHEN THE A > B OVER-LIMIT
+000500*                  ABEND PATH OR THE BAD-INPUT ABEND PATH FIRES.
+000600*                  READ BY CBEXCP01C TO PRODUCE THE DAILY
+000700*                  "ACCOUNTS OVER LIMIT" EXCEPTION REPORT.
+000800*    2026-08-09 RS WIDENED ABND-TASK-ID FROM X(04) TO 9(07) --
+000900*                  EIBTASKN IS A 7-DIGIT CICS NUMERIC FIELD AND
+001000*                  WAS BEING TRUNCATED TO ITS LEFTMOST 4 DIGITS.
+001100******************************************************************
+001200 01  ABND-LOG-RECORD.
+001300     05  ABND-TASK-ID            PIC 9(07).
+001400     05  ABND-DATE               PIC X(08).
+001500     05  ABND-TIME               PIC X(06).
+001600     05  ABND-PROGRAM-ID         PIC X(08).
+001700     05  ABND-TYPE               PIC X(01).
+001800         88  ABND-TYPE-OVERLIMIT     VALUE 'O'.
+001900         88  ABND-TYPE-BAD-INPUT     VALUE 'I'.
+002000     05  ABND-CODE               PIC X(04).
+002100     05  ABND-ACCT-ID            PIC 9(11).
+002200     05  ABND-BRANCH-ID          PIC X(05).
+002300     05  ABND-VALUE-A            PIC S9(09)V99
+002400                                  SIGN IS LEADING SEPARATE.
+002500     05  ABND-VALUE-B            PIC S9(09)V99
+002600                                  SIGN IS LEADING SEPARATE.
+002700     05  FILLER                  PIC X(10).
