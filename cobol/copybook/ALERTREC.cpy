@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    COPYBOOK:     ALERTREC
+000300*    DESCRIPTION:  ON-CALL ALERT RECORD.  BUILT BY CBACT01C'S
+000400*                  HANDLE-ABEND AND PASSED AS THE COMMAREA ON AN
+000500*                  EXEC CICS LINK TO THE ALERTING SUBPROGRAM
+000600*                  (CBALRT01C), WHICH PUTS IT ON THE ON-CALL
+000700*                  PAGING QUEUE.
+000800******************************************************************
+000900 01  ALERT-RECORD.
+001000     05  ALRT-PROGRAM-ID         PIC X(08).
+001100     05  ALRT-ACCT-ID            PIC 9(11).
+001200     05  ALRT-BRANCH-ID          PIC X(05).
+001300     05  ALRT-ABEND-CODE         PIC X(04).
+001400     05  ALRT-SEVERITY           PIC X(01).
+001500         88  ALRT-SEVERITY-CRITICAL   VALUE 'C'.
+001600         88  ALRT-SEVERITY-WARNING    VALUE 'W'.
+001700     05  ALRT-DATE               PIC X(08).
+001800     05  ALRT-TIME               PIC X(06).
+001900     05  ALRT-MESSAGE            PIC X(40).
+002000     05  FILLER                  PIC X(10).
