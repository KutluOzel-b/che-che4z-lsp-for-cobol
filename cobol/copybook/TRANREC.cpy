@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    COPYBOOK:     TRANREC
+000300*    DESCRIPTION:  TRANSACTION HISTORY RECORD LAYOUT FOR TRANFILE.
+000400*                  WRITTEN BY CBACT01C'S CALCULATION PARAGRAPH TO
+000500*                  POST THE OVER-LIMIT FEE ASSESSED WHEN THE A > B
+000600*                  ABEND PATH FIRES.  TRAN-OVERAGE-AMT CARRIES THE
+000700*                  COMPUTED A MINUS B AMOUNT THAT DROVE THE
+000800*                  POSTING ON EVERY RECORD TYPE, FEE OR MARKER
+000900*                  ALIKE, SEPARATE FROM TRAN-AMOUNT, WHICH IS THE
+001000*                  ACTUAL CHARGE (ZERO ON A RECOVERY-MARKER
+001100*                  RECORD).
+001200******************************************************************
+001300 01  TRANSACTION-RECORD.
+001400     05  TRAN-SEQ-NO             PIC 9(09) COMP.
+001500     05  TRAN-ACCT-ID            PIC 9(11).
+001600     05  TRAN-TYPE               PIC X(02).
+001700         88  TRAN-TYPE-OVERLIMIT-FEE  VALUE 'OF'.
+001800         88  TRAN-TYPE-RECOVERY-MARK  VALUE 'RM'.
+001900     05  TRAN-DATE               PIC X(08).
+002000     05  TRAN-TIME               PIC X(06).
+002100     05  TRAN-AMOUNT             PIC S9(09)V99
+002200                                  SIGN IS LEADING SEPARATE.
+002300     05  TRAN-OVERAGE-AMT        PIC S9(09)V99
+002400                                  SIGN IS LEADING SEPARATE.
+002500     05  TRAN-DESCRIPTION        PIC X(20).
+002600     05  FILLER                  PIC X(10).
