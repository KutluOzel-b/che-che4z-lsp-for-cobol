@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*    COPYBOOK:     RESTREC
+000300*    DESCRIPTION:  RESTART/CHECKPOINT CONTROL RECORD FOR CBACT01C.
+000400*                  A SINGLE ROLLING RECORD REWRITTEN EACH TIME A
+000500*                  CHECKPOINT IS TAKEN SO THE JOB CAN BE RESUBMITTED
+000600*                  AND RESUME FROM THE LAST CHECKPOINT INSTEAD OF
+000700*                  REPROCESSING THE WHOLE ACCOUNT MASTER.  ALSO
+000800*                  READ BY THE RECONCILIATION PROGRAM (CBRECN01C)
+000900*                  TO TIE THE ABEND COUNT OUT TO THE EXCEPTION
+001000*                  REPORT.  REST-RECORD-TYPE TELLS THE NEXT
+001100*                  READER WHICH OF THE TWO THIS ROLLING RECORD
+001200*                  CURRENTLY HOLDS: A MID-RUN CHECKPOINT TO
+001300*                  RESUME FROM, OR A CLEAN RUN'S FINAL COUNTS
+001400*                  LEFT ONLY FOR CBRECN01C TO RECONCILE AGAINST
+001500*                  -- TOMORROW'S CBACT01C TREATS A FINAL RECORD
+001600*                  AS A FRESH START, NOT A KEY TO RESUME FROM.
+001700******************************************************************
+001800 01  RESTART-CONTROL-RECORD.
+001900     05  REST-PROGRAM-ID         PIC X(08).
+002000     05  REST-RUN-DATE           PIC X(08).
+002100     05  REST-RECORD-TYPE        PIC X(01).
+002200         88  REST-TYPE-CHECKPOINT    VALUE 'C'.
+002300         88  REST-TYPE-FINAL         VALUE 'F'.
+002400     05  REST-LAST-KEY           PIC 9(11).
+002500     05  REST-RECORDS-PROCESSED  PIC 9(09) COMP.
+002600     05  REST-CHECKPOINT-COUNT   PIC 9(05) COMP.
+002700     05  REST-ABEND-COUNT        PIC 9(05) COMP.
+002800     05  REST-BADINPUT-COUNT     PIC 9(05) COMP.
+002900     05  REST-LAST-ABEND-CODE    PIC X(04).
+003000     05  FILLER                  PIC X(09).
