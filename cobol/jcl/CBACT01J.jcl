@@ -0,0 +1,103 @@
+//CBACT01J JOB (ACCTG),'CARD SERVICES BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  JOB:       CBACT01J
+//*  PURPOSE:   RUN THE DAILY ACCOUNT MASTER OVER-LIMIT PASS (CBACT01C)
+//*             AND, ONLY WHEN ITS OVER-LIMIT ABEND PATH FIRED, FOLLOW
+//*             IT WITH THE "ACCOUNTS OVER LIMIT" EXCEPTION REPORT
+//*             (CBEXCP01C) AND THE RECONCILIATION STEP (CBRECN01C)
+//*             THAT TIES THE ABEND COUNT OUT TO THE REPORT'S ROW
+//*             COUNT.  STEP020/STEP030 ARE CONDITIONED OFF STEP010'S
+//*             RETURN CODE SO A CLEAN RUN (RC=0) SKIPS BOTH.
+//*  HISTORY:   2026-08-09 RS  INITIAL VERSION.
+//*             2026-08-09 RS  ADDED STEP030 (CBRECN01C) TO RECONCILE
+//*                            THE ABEND COUNT AGAINST THE EXCEPTION
+//*                            REPORT ROW COUNT.
+//*             2026-08-09 RS  ADDED MISSING TRANFILE DD TO STEP010.
+//*                            CORRECTED RESTFILE LRECL (51 TO 57 --
+//*                            THE THREE 9(05) COMP COUNTERS ARE
+//*                            FULLWORDS, NOT HALFWORDS).
+//*             2026-08-09 RS  RESTFILE NOW DISP=OLD SO OPEN OUTPUT
+//*                            REPOSITIONS AT THE FRONT OF THE DATASET
+//*                            INSTEAD OF APPENDING -- RESTREC IS A
+//*                            SINGLE ROLLING RECORD, NOT A GROWING
+//*                            LOG.  THE DATASET MUST BE ALLOCATED
+//*                            EMPTY ONE TIME (E.G. BY AN IEFBR14 STEP)
+//*                            BEFORE THIS JOB'S FIRST EVER RUN.
+//*                            ABNDFILE/TRANFILE/EXCTOTFILE MOVED TO
+//*                            GDG RELATIVE GENERATIONS SO A RECURRING
+//*                            RUN DOES NOT FAIL ALLOCATING A DATASET
+//*                            NAME THE PRIOR RUN ALREADY CATALOGED --
+//*                            THE GDG BASES ARE ASSUMED ALREADY
+//*                            DEFINED.  WIDENED ABNDFILE LRECL (81 TO
+//*                            84 -- ABND-TASK-ID GREW FROM X(04) TO
+//*                            9(07) TO HOLD A FULL EIBTASKN).
+//*             2026-08-09 RS  ABNDFILE TAKEN BACK OFF THE GDG AND
+//*                            PUT BACK ON A FIXED NAME WITH
+//*                            DISP=(MOD,CATLG,CATLG), THE SAME
+//*                            PATTERN AS RESTFILE -- A RESTART THAT
+//*                            RESUBMITS STEP010 NOW APPENDS ITS NEWLY
+//*                            LOGGED ABENDS TO THE SAME GENERATION
+//*                            THE CRASHED ATTEMPT ALREADY WROTE TO,
+//*                            INSTEAD OF ROLLING A BRAND-NEW GDG
+//*                            GENERATION THAT LEFT THE EARLIER
+//*                            ATTEMPT'S ABENDS PERMANENTLY OUT OF
+//*                            STEP020'S EXCPFILE AND THEREFORE OUT OF
+//*                            STEP030'S RECONCILIATION TOTAL.  LIKE
+//*                            RESTFILE, THE DATASET MUST BE ALLOCATED
+//*                            EMPTY ONE TIME BEFORE THIS JOB'S FIRST
+//*                            EVER RUN, AND OPERATIONS CLEARS IT
+//*                            ONCE BEFORE EACH NEW DAY'S FIRST RUN SO
+//*                            IT DOES NOT ACCUMULATE ACROSS DAYS.
+//*                            TRANFILE/EXCTOTFILE STAY ON THE GDG --
+//*                            NEITHER IS READ BACK WITHIN THE SAME
+//*                            JOB ACROSS MORE THAN ONE GENERATION, SO
+//*                            THEY DO NOT SHARE THIS GAP.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=CBACT01C
+//ACCTFILE DD   DSN=PROD.CARDDEMO.ACCTFILE,DISP=SHR
+//ABNDFILE DD   DSN=PROD.CARDDEMO.ABNDFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//RESTFILE DD   DSN=PROD.CARDDEMO.RESTFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//TRANFILE DD   DSN=PROD.CARDDEMO.TRANFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=85,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP020 IS BYPASSED UNLESS STEP010 CAME BACK WITH RC 4 OR HIGHER,
+//*  I.E. THE OVER-LIMIT ABEND PATH IN HANDLE-ABEND FIRED AT LEAST
+//*  ONCE.  A BAD-INPUT-ONLY RUN (RC=8, NO OVER-LIMIT HITS) STILL
+//*  PRODUCES THE REPORT SINCE THE ABEND LOG IS EMPTY OF NOTHING TO
+//*  SUPPRESS -- THE REPORT ITSELF SIMPLY COMES BACK WITH ZERO ROWS.
+//*********************************************************************
+//STEP020  EXEC PGM=CBEXCP01C,COND=(4,LT,STEP010)
+//EXCPFILE DD   DSN=PROD.CARDDEMO.ABNDFILE,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RPTFILE  DD   SYSOUT=*
+//EXCTOTFILE DD DSN=PROD.CARDDEMO.EXCTOTFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP030 TIES CBACT01C'S FINAL CHECKPOINT ABEND COUNT OUT AGAINST
+//*  THE EXCEPTION REPORT'S ROW COUNT.  RUNS ON THE SAME CONDITION AS
+//*  STEP020 -- NO POINT RECONCILING AGAINST A REPORT THAT DID NOT RUN.
+//*  COMES BACK RC=8 IF THE TWO COUNTS DISAGREE.
+//*********************************************************************
+//STEP030  EXEC PGM=CBRECN01C,COND=(4,LT,STEP010)
+//RESTFILE DD   DSN=PROD.CARDDEMO.RESTFILE,DISP=SHR
+//EXCTOTFILE DD DSN=PROD.CARDDEMO.EXCTOTFILE(0),DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//
