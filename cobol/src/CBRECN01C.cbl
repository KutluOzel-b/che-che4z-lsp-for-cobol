@@ -0,0 +1,233 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBRECN01C.
+000300 AUTHOR.        R SOKOLOWSKI.
+000400 INSTALLATION.  CARD SERVICES BATCH GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800****************************************************************
+000900*    MODIFICATION HISTORY
+001000*    ----------------------------------------------------------
+001100*    DATE       INIT  DESCRIPTION
+001200*    2026-08-09 RS    INITIAL VERSION.  TIES CBACT01C'S FINAL
+001300*                     CHECKPOINT ABEND COUNT (RESTFILE) OUT
+001400*                     AGAINST THE ROW COUNT ON THE "ACCOUNTS
+001500*                     OVER LIMIT" EXCEPTION REPORT'S CONTROL
+001600*                     TOTAL (EXCTOTFILE FROM CBEXCP01C).  A
+001700*                     MISMATCH MEANS THE REPORT DID NOT PICK UP
+001800*                     EVERY OVER-LIMIT ABEND THE MASTER PASS
+001900*                     LOGGED, OR VICE VERSA.
+002000*    2026-08-09 RS    ADDED FILE STATUS CHECKING ON RESTFILE,
+002100*                     EXCTOTFILE, AND RPTFILE.  A MISSING
+002200*                     RESTFILE OR EXCTOTFILE IS STILL TREATED AS
+002300*                     "NO COUNT AVAILABLE" RATHER THAN ABENDED,
+002400*                     SAME AS CBACT01C DOES FOR ITS OWN RESTFILE.
+002500*    2026-08-09 RS    MOVED THE RESTFILE/EXCTOTFILE CLOSE OUT OF
+002600*                     THE -EXIT PARAGRAPHS AND INTO THE BODY,
+002700*                     GUARDED ON A SUCCESSFUL OPEN -- OTHERWISE A
+002800*                     FAILED OPEN CLOSED A FILE THAT WAS NEVER
+002900*                     OPENED.  RESTORED A PLAIN EXIT. TERMINAL
+003000*                     PARAGRAPH TO MATCH THE REST OF THE PROGRAM.
+003100*                     ALSO REMOVED THE ORPHANED 9800-EXIT
+003200*                     PARAGRAPH -- 9800-FILE-ERROR ALWAYS GOBACKS
+003300*                     AND NOTHING PERFORMS THRU IT.
+003400*    2026-08-09 RS    NO CODE CHANGE -- CBACT01C'S 9000-TERMINATE
+003500*                     NOW LEAVES A FINAL COUNTS RECORD ON RESTFILE
+003600*                     INSTEAD OF AN EMPTY FILE, SO THIS PARAGRAPH
+003700*                     CAN ACTUALLY PICK UP REST-ABEND-COUNT ON A
+003800*                     CLEAN RUN RATHER THAN ALWAYS FALLING INTO
+003900*                     "CANNOT RECONCILE -- INPUT MISSING."
+004000****************************************************************
+004100*
+004200 ENVIRONMENT DIVISION.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT RESTFILE   ASSIGN TO RESTFILE
+004600                       ORGANIZATION IS SEQUENTIAL
+004700                       FILE STATUS IS CR1-RESTFILE-STATUS.
+004800     SELECT EXCTOTFILE ASSIGN TO EXCTOTFILE
+004900                       ORGANIZATION IS SEQUENTIAL
+005000                       FILE STATUS IS CR1-EXCTOTFILE-STATUS.
+005100     SELECT RPTFILE    ASSIGN TO RPTFILE
+005200                       ORGANIZATION IS SEQUENTIAL
+005300                       FILE STATUS IS CR1-RPTFILE-STATUS.
+005400*
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  RESTFILE
+005800     RECORDING MODE IS F.
+005900     COPY RESTREC.
+006000*
+006100 FD  EXCTOTFILE
+006200     RECORDING MODE IS F.
+006300     COPY EXCPREC.
+006400*
+006500 FD  RPTFILE
+006600     RECORDING MODE IS F.
+006700 01  REPORT-LINE                 PIC X(80).
+006800*
+006900 WORKING-STORAGE SECTION.
+007000 77  CR1-REST-FOUND-SW           PIC X(01) VALUE 'N'.
+007100     88  CR1-REST-RECORD-FOUND       VALUE 'Y'.
+007200 77  CR1-EXCT-FOUND-SW           PIC X(01) VALUE 'N'.
+007300     88  CR1-EXCT-RECORD-FOUND       VALUE 'Y'.
+007400 77  CR1-ABEND-COUNT             PIC 9(07) COMP VALUE ZERO.
+007500 77  CR1-REPORT-ROWS             PIC 9(07) COMP VALUE ZERO.
+007600 77  CR1-RESTFILE-STATUS         PIC X(02) VALUE '00'.
+007700 77  CR1-EXCTOTFILE-STATUS       PIC X(02) VALUE '00'.
+007800 77  CR1-RPTFILE-STATUS          PIC X(02) VALUE '00'.
+007900 77  CR1-FAILING-FILE            PIC X(10) VALUE SPACES.
+008000 77  CR1-FAILING-STATUS          PIC X(02) VALUE SPACES.
+008100*
+008200 01  CR1-TITLE-LINE.
+008300     05  FILLER                  PIC X(05) VALUE SPACES.
+008400     05  FILLER                  PIC X(45) VALUE
+008500         'OVER-LIMIT ABEND COUNT RECONCILIATION REPORT'.
+008600*
+008700 01  CR1-DETAIL-LINE.
+008800     05  FILLER                  PIC X(05) VALUE SPACES.
+008900     05  FILLER                  PIC X(20) VALUE
+009000         'CBACT01C ABEND CNT: '.
+009100     05  CR1-D-ABEND-COUNT       PIC ZZZZZZ9.
+009200     05  FILLER                  PIC X(05) VALUE SPACES.
+009300     05  FILLER                  PIC X(20) VALUE
+009400         'CBEXCP01C RPT ROWS: '.
+009500     05  CR1-D-REPORT-ROWS       PIC ZZZZZZ9.
+009600*
+009700 01  CR1-RESULT-LINE.
+009800     05  FILLER                  PIC X(05) VALUE SPACES.
+009900     05  CR1-R-RESULT            PIC X(40).
+010000*
+010100 PROCEDURE DIVISION.
+010200*
+010300****************************************************************
+010400*    0000-MAINLINE
+010500*    READ BOTH CONTROL TOTALS, COMPARE THEM, AND WRITE THE
+010600*    RECONCILIATION REPORT.  RETURN-CODE TELLS THE JOB STREAM
+010700*    WHETHER THE TWO PROGRAMS AGREED.
+010800****************************************************************
+010900 0000-MAINLINE.
+011000     PERFORM 1000-READ-ABEND-COUNT THRU 1000-EXIT.
+011100     PERFORM 1100-READ-REPORT-ROWS THRU 1100-EXIT.
+011200     PERFORM 2000-PRODUCE-REPORT THRU 2000-EXIT.
+011300     GOBACK.
+011400*
+011500****************************************************************
+011600*    1000-READ-ABEND-COUNT
+011700*    PICK UP CBACT01C'S FINAL COUNTS RECORD FROM THE RESTART
+011800*    CONTROL FILE -- A RUN THAT FINISHED CLEAN LEAVES ONE BEHIND
+011900*    JUST FOR THIS READ.  AN EMPTY FILE (NO RUN YET) LEAVES THE
+012000*    COUNT AT ZERO.
+012100****************************************************************
+012200 1000-READ-ABEND-COUNT.
+012300     OPEN INPUT RESTFILE.
+012400     IF CR1-RESTFILE-STATUS NOT = '00'
+012500         GO TO 1000-EXIT
+012600     END-IF.
+012700     READ RESTFILE
+012800         AT END
+012900             CONTINUE
+013000         NOT AT END
+013100             SET CR1-REST-RECORD-FOUND TO TRUE
+013200             MOVE REST-ABEND-COUNT TO CR1-ABEND-COUNT
+013300     END-READ.
+013400     IF CR1-RESTFILE-STATUS NOT = '00' AND CR1-RESTFILE-STATUS
+013500             NOT = '10'
+013600         MOVE 'RESTFILE' TO CR1-FAILING-FILE
+013700         MOVE CR1-RESTFILE-STATUS TO CR1-FAILING-STATUS
+013800         GO TO 9800-FILE-ERROR
+013900     END-IF.
+014000     CLOSE RESTFILE.
+014100 1000-EXIT.
+014200     EXIT.
+014300*
+014400****************************************************************
+014500*    1100-READ-REPORT-ROWS
+014600*    PICK UP THE EXCEPTION REPORT'S CONTROL TOTAL.  AN EMPTY
+014700*    FILE (STEP020 WAS BYPASSED) LEAVES THE ROW COUNT AT ZERO.
+014800****************************************************************
+014900 1100-READ-REPORT-ROWS.
+015000     OPEN INPUT EXCTOTFILE.
+015100     IF CR1-EXCTOTFILE-STATUS NOT = '00'
+015200         GO TO 1100-EXIT
+015300     END-IF.
+015400     READ EXCTOTFILE
+015500         AT END
+015600             CONTINUE
+015700         NOT AT END
+015800             SET CR1-EXCT-RECORD-FOUND TO TRUE
+015900             MOVE EXCT-TOTAL-ROWS TO CR1-REPORT-ROWS
+016000     END-READ.
+016100     IF CR1-EXCTOTFILE-STATUS NOT = '00' AND CR1-EXCTOTFILE-STATUS
+016200             NOT = '10'
+016300         MOVE 'EXCTOTFILE' TO CR1-FAILING-FILE
+016400         MOVE CR1-EXCTOTFILE-STATUS TO CR1-FAILING-STATUS
+016500         GO TO 9800-FILE-ERROR
+016600     END-IF.
+016700     CLOSE EXCTOTFILE.
+016800 1100-EXIT.
+016900     EXIT.
+017000*
+017100****************************************************************
+017200*    2000-PRODUCE-REPORT
+017300*    WRITE THE COUNTS AND THE RESULT LINE, AND SET RETURN-CODE
+017400*    SO THE JOB STREAM CAN ACT ON A RECONCILIATION BREAK.
+017500****************************************************************
+017600 2000-PRODUCE-REPORT.
+017700     OPEN OUTPUT RPTFILE.
+017800     IF CR1-RPTFILE-STATUS NOT = '00'
+017900         MOVE 'RPTFILE' TO CR1-FAILING-FILE
+018000         MOVE CR1-RPTFILE-STATUS TO CR1-FAILING-STATUS
+018100         GO TO 9800-FILE-ERROR
+018200     END-IF.
+018300     WRITE REPORT-LINE FROM CR1-TITLE-LINE.
+018400     IF CR1-RPTFILE-STATUS NOT = '00'
+018500         MOVE 'RPTFILE' TO CR1-FAILING-FILE
+018600         MOVE CR1-RPTFILE-STATUS TO CR1-FAILING-STATUS
+018700         GO TO 9800-FILE-ERROR
+018800     END-IF.
+018900     MOVE CR1-ABEND-COUNT TO CR1-D-ABEND-COUNT.
+019000     MOVE CR1-REPORT-ROWS TO CR1-D-REPORT-ROWS.
+019100     WRITE REPORT-LINE FROM CR1-DETAIL-LINE.
+019200     IF CR1-RPTFILE-STATUS NOT = '00'
+019300         MOVE 'RPTFILE' TO CR1-FAILING-FILE
+019400         MOVE CR1-RPTFILE-STATUS TO CR1-FAILING-STATUS
+019500         GO TO 9800-FILE-ERROR
+019600     END-IF.
+019700     IF CR1-REST-RECORD-FOUND AND CR1-EXCT-RECORD-FOUND
+019800         IF CR1-ABEND-COUNT = CR1-REPORT-ROWS
+019900             MOVE 'RECONCILED -- COUNTS AGREE' TO CR1-R-RESULT
+020000             MOVE 0 TO RETURN-CODE
+020100         ELSE
+020200             MOVE 'OUT OF BALANCE -- COUNTS DISAGREE' TO
+020300                 CR1-R-RESULT
+020400             MOVE 8 TO RETURN-CODE
+020500         END-IF
+020600     ELSE
+020700         MOVE 'CANNOT RECONCILE -- INPUT MISSING' TO
+020800             CR1-R-RESULT
+020900         MOVE 8 TO RETURN-CODE
+021000     END-IF.
+021100     WRITE REPORT-LINE FROM CR1-RESULT-LINE.
+021200     IF CR1-RPTFILE-STATUS NOT = '00'
+021300         MOVE 'RPTFILE' TO CR1-FAILING-FILE
+021400         MOVE CR1-RPTFILE-STATUS TO CR1-FAILING-STATUS
+021500         GO TO 9800-FILE-ERROR
+021600     END-IF.
+021700     CLOSE RPTFILE.
+021800 2000-EXIT.
+021900     EXIT.
+022000*
+022100****************************************************************
+022200*    9800-FILE-ERROR
+022300*    COMMON I/O ERROR ABEND PATH.  ANY OPEN/READ/WRITE FAILURE
+022400*    OTHER THAN A NORMAL AT-END OR A MISSING RESTFILE/EXCTOTFILE
+022500*    (HANDLED AS "NO COUNT AVAILABLE" ABOVE) LANDS HERE WITH THE
+022600*    FAILING FILE NAME AND STATUS ALREADY MOVED TO
+022700*    CR1-FAILING-FILE/CR1-FAILING-STATUS.  ABENDS WITH RC 16.
+022800****************************************************************
+022900 9800-FILE-ERROR.
+023000     DISPLAY 'CBRECN01C I/O ERROR ON FILE ' CR1-FAILING-FILE
+023100         ' STATUS ' CR1-FAILING-STATUS.
+023200     MOVE 16 TO RETURN-CODE.
+023300     GOBACK.
