@@ -0,0 +1,384 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBEXCP01C.
+000300 AUTHOR.        R SOKOLOWSKI.
+000400 INSTALLATION.  CARD SERVICES BATCH GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800****************************************************************
+000900*    MODIFICATION HISTORY
+001000*    ----------------------------------------------------------
+001100*    DATE       INIT  DESCRIPTION
+001200*    2026-08-09 RS    INITIAL VERSION.  DAILY "ACCOUNTS OVER
+001300*                     LIMIT" EXCEPTION REPORT DRIVEN OFF THE
+001400*                     ABEND LOG CBACT01C WRITES WHEN THE A > B
+001500*                     OVER-LIMIT CONDITION FIRES.  SORTED BY
+001600*                     ACCOUNT, WITH COUNTS AND DOLLAR TOTALS BY
+001700*                     BRANCH, AND A CONTROL TOTAL RECORD FOR
+001800*                     CBRECN01C TO TIE OUT AGAINST.
+001900*    2026-08-09 RS    COUNT AND FLAG ROWS DROPPED WHEN THE
+002000*                     BRANCH TABLE FILLS (51ST+ DISTINCT BRANCH)
+002100*                     INSTEAD OF SILENTLY SKIPPING THEM.
+002200*    2026-08-09 RS    ADDED FILE STATUS CHECKING ON EXCPFILE,
+002300*                     RPTFILE, AND EXCTOTFILE.  SORTFILE IS AN
+002400*                     SD FILE THE SORT VERB OPENS INTERNALLY, NOT
+002500*                     THIS PROGRAM, SO IT CARRIES NO FILE STATUS.
+002600*    2026-08-09 RS    CE1-BRANCH-ENTRY NOW OCCURS 0 TO 50 TIMES --
+002700*                     CE1-BRANCH-COUNT STARTS AT ZERO AND THE
+002800*                     TABLE IS SEARCHED BEFORE THE FIRST BRANCH IS
+002900*                     ADDED, SO THE DECLARED MINIMUM CANNOT BE 1.
+003000*    2026-08-09 RS    REMOVED THE ORPHANED 9800-EXIT PARAGRAPH --
+003100*                     9800-FILE-ERROR ALWAYS GOBACKS AND NOTHING
+003200*                     PERFORMS THRU IT.
+003300****************************************************************
+003400*
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT EXCPFILE   ASSIGN TO EXCPFILE
+003900                       ORGANIZATION IS SEQUENTIAL
+004000                       FILE STATUS IS CE1-EXCPFILE-STATUS.
+004100     SELECT SORTFILE   ASSIGN TO SORTWK1.
+004200     SELECT RPTFILE    ASSIGN TO RPTFILE
+004300                       ORGANIZATION IS SEQUENTIAL
+004400                       FILE STATUS IS CE1-RPTFILE-STATUS.
+004500     SELECT EXCTOTFILE ASSIGN TO EXCTOTFILE
+004600                       ORGANIZATION IS SEQUENTIAL
+004700                       FILE STATUS IS CE1-EXCTOTFILE-STATUS.
+004800*
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  EXCPFILE
+005200     RECORDING MODE IS F.
+005300     COPY ABNDREC.
+005400*
+005500 SD  SORTFILE.
+005600     COPY ABNDREC REPLACING
+005700         ==ABND-LOG-RECORD==    BY ==SABN-LOG-RECORD==
+005800         ==ABND-TASK-ID==       BY ==SABN-TASK-ID==
+005900         ==ABND-DATE==          BY ==SABN-DATE==
+006000         ==ABND-TIME==          BY ==SABN-TIME==
+006100         ==ABND-PROGRAM-ID==    BY ==SABN-PROGRAM-ID==
+006200         ==ABND-TYPE-OVERLIMIT== BY ==SABN-TYPE-OVERLIMIT==
+006300         ==ABND-TYPE-BAD-INPUT== BY ==SABN-TYPE-BAD-INPUT==
+006400         ==ABND-TYPE==          BY ==SABN-TYPE==
+006500         ==ABND-CODE==          BY ==SABN-CODE==
+006600         ==ABND-ACCT-ID==       BY ==SABN-ACCT-ID==
+006700         ==ABND-BRANCH-ID==     BY ==SABN-BRANCH-ID==
+006800         ==ABND-VALUE-A==       BY ==SABN-VALUE-A==
+006900         ==ABND-VALUE-B==       BY ==SABN-VALUE-B==.
+007000*
+007100 FD  RPTFILE
+007200     RECORDING MODE IS F.
+007300 01  REPORT-LINE                 PIC X(80).
+007400*
+007500 FD  EXCTOTFILE
+007600     RECORDING MODE IS F.
+007700     COPY EXCPREC.
+007800*
+007900 WORKING-STORAGE SECTION.
+008000 77  CE1-EXCP-EOF-SW             PIC X(01) VALUE 'N'.
+008100     88  CE1-END-OF-EXCPFILE         VALUE 'Y'.
+008200 77  CE1-SORT-EOF-SW             PIC X(01) VALUE 'N'.
+008300     88  CE1-END-OF-SORT             VALUE 'Y'.
+008400 77  CE1-CURRENT-DATE            PIC X(08).
+008500 77  CE1-TOTAL-ROWS              PIC 9(07) COMP VALUE ZERO.
+008600 77  CE1-OVERAGE-AMT             PIC S9(09)V99 SIGN IS LEADING
+008700                                  SEPARATE.
+008800 77  CE1-DROPPED-BRANCH-ROWS     PIC 9(07) COMP VALUE ZERO.
+008900 77  CE1-BRANCH-COUNT            PIC 9(03) COMP VALUE ZERO.
+009000 77  CE1-EXCPFILE-STATUS         PIC X(02) VALUE '00'.
+009100 77  CE1-RPTFILE-STATUS          PIC X(02) VALUE '00'.
+009200 77  CE1-EXCTOTFILE-STATUS       PIC X(02) VALUE '00'.
+009300 77  CE1-FAILING-FILE            PIC X(10) VALUE SPACES.
+009400 77  CE1-FAILING-STATUS          PIC X(02) VALUE SPACES.
+009500 01  CE1-BRANCH-TABLE.
+009600     05  CE1-BRANCH-ENTRY  OCCURS 0 TO 50 TIMES
+009700                           DEPENDING ON CE1-BRANCH-COUNT
+009800                           INDEXED BY CE1-BR-IDX.
+009900         10  CE1-BR-CODE         PIC X(05).
+010000         10  CE1-BR-ROWS         PIC 9(07) COMP.
+010100         10  CE1-BR-TOTAL        PIC S9(09)V99 SIGN IS LEADING
+010200                                  SEPARATE.
+010300*
+010400 01  CE1-TITLE-LINE.
+010500     05  FILLER                  PIC X(05) VALUE SPACES.
+010600     05  FILLER                  PIC X(45) VALUE
+010700         'ACCOUNTS OVER LIMIT - DAILY EXCEPTION REPORT'.
+010800*
+010900 01  CE1-DETAIL-HEADING.
+011000     05  FILLER                  PIC X(02) VALUE SPACES.
+011100     05  FILLER                  PIC X(11) VALUE 'ACCOUNT-ID'.
+011200     05  FILLER                  PIC X(02) VALUE SPACES.
+011300     05  FILLER                  PIC X(06) VALUE 'BRANCH'.
+011400     05  FILLER                  PIC X(02) VALUE SPACES.
+011500     05  FILLER                  PIC X(08) VALUE 'ABND-DTE'.
+011600     05  FILLER                  PIC X(02) VALUE SPACES.
+011700     05  FILLER                  PIC X(12) VALUE 'BALANCE'.
+011800     05  FILLER                  PIC X(02) VALUE SPACES.
+011900     05  FILLER                  PIC X(12) VALUE 'CREDIT-LIMIT'.
+012000     05  FILLER                  PIC X(02) VALUE SPACES.
+012100     05  FILLER                  PIC X(09) VALUE 'OVERAGE'.
+012200*
+012300 01  CE1-DETAIL-LINE.
+012400     05  FILLER                  PIC X(02).
+012500     05  CE1-D-ACCT              PIC 9(11).
+012600     05  FILLER                  PIC X(02).
+012700     05  CE1-D-BRANCH            PIC X(05).
+012800     05  FILLER                  PIC X(03).
+012900     05  CE1-D-DATE              PIC X(08).
+013000     05  FILLER                  PIC X(02).
+013100     05  CE1-D-BALANCE           PIC -9(09).99.
+013200     05  FILLER                  PIC X(02).
+013300     05  CE1-D-LIMIT             PIC -9(09).99.
+013400     05  FILLER                  PIC X(02).
+013500     05  CE1-D-OVERAGE           PIC -9(09).99.
+013600*
+013700 01  CE1-BRANCH-HEADING.
+013800     05  FILLER                  PIC X(05) VALUE SPACES.
+013900     05  FILLER                  PIC X(40) VALUE
+014000         'BRANCH TOTALS: BRANCH, ROW COUNT, AMOUNT'.
+014100*
+014200 01  CE1-BRANCH-LINE.
+014300     05  FILLER                  PIC X(02).
+014400     05  CE1-BL-BRANCH           PIC X(05).
+014500     05  FILLER                  PIC X(03).
+014600     05  CE1-BL-ROWS             PIC ZZZZZZ9.
+014700     05  FILLER                  PIC X(03).
+014800     05  CE1-BL-TOTAL            PIC -9(09).99.
+014900*
+015000 01  CE1-TOTAL-LINE.
+015100     05  FILLER                  PIC X(05) VALUE SPACES.
+015200     05  FILLER                  PIC X(20) VALUE
+015300         'TOTAL EXCEPTIONS -- '.
+015400     05  CE1-TL-ROWS             PIC ZZZZZZ9.
+015500*
+015600 01  CE1-DROPPED-LINE.
+015700     05  FILLER                  PIC X(05) VALUE SPACES.
+015800     05  FILLER                  PIC X(40) VALUE
+015900         '*** BRANCH TABLE FULL -- ROWS DROPPED: '.
+016000     05  CE1-DL-DROPPED-ROWS     PIC ZZZZZZ9.
+016100*
+016200 PROCEDURE DIVISION.
+016300*
+016400****************************************************************
+016500*    0000-MAINLINE
+016600*    SORT THE OVER-LIMIT EXCEPTIONS BY ACCOUNT AND PRODUCE THE
+016700*    REPORT AND CONTROL TOTAL.
+016800****************************************************************
+016900 0000-MAINLINE.
+017000     SORT SORTFILE
+017100         ON ASCENDING KEY SABN-ACCT-ID
+017200         INPUT PROCEDURE 1000-FILTER-OVERLIMIT THRU 1000-EXIT
+017300         OUTPUT PROCEDURE 2000-PRODUCE-REPORT THRU 2000-EXIT.
+017400     GOBACK.
+017500*
+017600****************************************************************
+017700*    1000-FILTER-OVERLIMIT
+017800*    COPY ONLY THE OVER-LIMIT EXCEPTIONS (NOT THE BAD-INPUT
+017900*    ABENDS) FROM THE ABEND LOG INTO THE SORT.
+018000****************************************************************
+018100 1000-FILTER-OVERLIMIT.
+018200     OPEN INPUT EXCPFILE.
+018300     IF CE1-EXCPFILE-STATUS NOT = '00'
+018400         MOVE 'EXCPFILE' TO CE1-FAILING-FILE
+018500         MOVE CE1-EXCPFILE-STATUS TO CE1-FAILING-STATUS
+018600         GO TO 9800-FILE-ERROR
+018700     END-IF.
+018800     PERFORM 1100-FILTER-ONE-RECORD THRU 1100-EXIT
+018900         UNTIL CE1-END-OF-EXCPFILE.
+019000     CLOSE EXCPFILE.
+019100 1000-EXIT.
+019200     EXIT.
+019300*
+019400 1100-FILTER-ONE-RECORD.
+019500     READ EXCPFILE
+019600         AT END
+019700             SET CE1-END-OF-EXCPFILE TO TRUE
+019800     END-READ.
+019900     IF CE1-EXCPFILE-STATUS NOT = '00' AND CE1-EXCPFILE-STATUS
+020000             NOT = '10'
+020100         MOVE 'EXCPFILE' TO CE1-FAILING-FILE
+020200         MOVE CE1-EXCPFILE-STATUS TO CE1-FAILING-STATUS
+020300         GO TO 9800-FILE-ERROR
+020400     END-IF.
+020500     IF NOT CE1-END-OF-EXCPFILE AND ABND-TYPE-OVERLIMIT
+020600         RELEASE SABN-LOG-RECORD FROM ABND-LOG-RECORD
+020700     END-IF.
+020800 1100-EXIT.
+020900     EXIT.
+021000*
+021100****************************************************************
+021200*    2000-PRODUCE-REPORT
+021300*    WRITE THE DETAIL LINES IN SORTED ORDER, THEN THE BRANCH
+021400*    SUMMARY, THEN THE CONTROL TOTAL RECORD.
+021500****************************************************************
+021600 2000-PRODUCE-REPORT.
+021700     OPEN OUTPUT RPTFILE.
+021800     IF CE1-RPTFILE-STATUS NOT = '00'
+021900         MOVE 'RPTFILE' TO CE1-FAILING-FILE
+022000         MOVE CE1-RPTFILE-STATUS TO CE1-FAILING-STATUS
+022100         GO TO 9800-FILE-ERROR
+022200     END-IF.
+022300     WRITE REPORT-LINE FROM CE1-TITLE-LINE.
+022400     WRITE REPORT-LINE FROM CE1-DETAIL-HEADING.
+022500     IF CE1-RPTFILE-STATUS NOT = '00'
+022600         MOVE 'RPTFILE' TO CE1-FAILING-FILE
+022700         MOVE CE1-RPTFILE-STATUS TO CE1-FAILING-STATUS
+022800         GO TO 9800-FILE-ERROR
+022900     END-IF.
+023000     PERFORM 2200-PROCESS-SORTED-RECORD THRU 2200-EXIT
+023100         UNTIL CE1-END-OF-SORT.
+023200     PERFORM 2300-WRITE-BRANCH-SUMMARY THRU 2300-EXIT.
+023300     PERFORM 2400-WRITE-EXCEPTION-TOTAL THRU 2400-EXIT.
+023400     CLOSE RPTFILE.
+023500 2000-EXIT.
+023600     EXIT.
+023700*
+023800 2200-PROCESS-SORTED-RECORD.
+023900     RETURN SORTFILE
+024000         AT END
+024100             SET CE1-END-OF-SORT TO TRUE
+024200     END-RETURN.
+024300     IF NOT CE1-END-OF-SORT
+024400         SUBTRACT SABN-VALUE-B FROM SABN-VALUE-A
+024500             GIVING CE1-OVERAGE-AMT
+024600         PERFORM 2210-WRITE-DETAIL-LINE THRU 2210-EXIT
+024700         PERFORM 2220-ACCUMULATE-BRANCH THRU 2220-EXIT
+024800         ADD 1 TO CE1-TOTAL-ROWS
+024900     END-IF.
+025000 2200-EXIT.
+025100     EXIT.
+025200*
+025300 2210-WRITE-DETAIL-LINE.
+025400     MOVE SPACES          TO CE1-DETAIL-LINE.
+025500     MOVE SABN-ACCT-ID    TO CE1-D-ACCT.
+025600     MOVE SABN-BRANCH-ID  TO CE1-D-BRANCH.
+025700     MOVE SABN-DATE       TO CE1-D-DATE.
+025800     MOVE SABN-VALUE-A    TO CE1-D-BALANCE.
+025900     MOVE SABN-VALUE-B    TO CE1-D-LIMIT.
+026000     MOVE CE1-OVERAGE-AMT TO CE1-D-OVERAGE.
+026100     WRITE REPORT-LINE FROM CE1-DETAIL-LINE.
+026200     IF CE1-RPTFILE-STATUS NOT = '00'
+026300         MOVE 'RPTFILE' TO CE1-FAILING-FILE
+026400         MOVE CE1-RPTFILE-STATUS TO CE1-FAILING-STATUS
+026500         GO TO 9800-FILE-ERROR
+026600     END-IF.
+026700 2210-EXIT.
+026800     EXIT.
+026900*
+027000****************************************************************
+027100*    2220-ACCUMULATE-BRANCH
+027200*    ADD THIS EXCEPTION TO ITS BRANCH'S ROW COUNT AND DOLLAR
+027300*    TOTAL, ADDING A NEW BRANCH TABLE ENTRY THE FIRST TIME A
+027400*    BRANCH IS SEEN.
+027500****************************************************************
+027600 2220-ACCUMULATE-BRANCH.
+027700     SET CE1-BR-IDX TO 1.
+027800     SEARCH CE1-BRANCH-ENTRY
+027900         AT END
+028000             PERFORM 2225-ADD-NEW-BRANCH THRU 2225-EXIT
+028100         WHEN CE1-BR-CODE(CE1-BR-IDX) = SABN-BRANCH-ID
+028200             ADD 1 TO CE1-BR-ROWS(CE1-BR-IDX)
+028300             ADD CE1-OVERAGE-AMT TO CE1-BR-TOTAL(CE1-BR-IDX)
+028400     END-SEARCH.
+028500 2220-EXIT.
+028600     EXIT.
+028700*
+028800 2225-ADD-NEW-BRANCH.
+028900     IF CE1-BRANCH-COUNT < 50
+029000         ADD 1 TO CE1-BRANCH-COUNT
+029100         SET CE1-BR-IDX TO CE1-BRANCH-COUNT
+029200         MOVE SABN-BRANCH-ID  TO CE1-BR-CODE(CE1-BR-IDX)
+029300         MOVE 1               TO CE1-BR-ROWS(CE1-BR-IDX)
+029400         MOVE CE1-OVERAGE-AMT TO CE1-BR-TOTAL(CE1-BR-IDX)
+029500     ELSE
+029600         ADD 1 TO CE1-DROPPED-BRANCH-ROWS
+029700     END-IF.
+029800 2225-EXIT.
+029900     EXIT.
+030000*
+030100 2300-WRITE-BRANCH-SUMMARY.
+030200     WRITE REPORT-LINE FROM CE1-BRANCH-HEADING.
+030300     IF CE1-RPTFILE-STATUS NOT = '00'
+030400         MOVE 'RPTFILE' TO CE1-FAILING-FILE
+030500         MOVE CE1-RPTFILE-STATUS TO CE1-FAILING-STATUS
+030600         GO TO 9800-FILE-ERROR
+030700     END-IF.
+030800     SET CE1-BR-IDX TO 1.
+030900     PERFORM 2310-WRITE-ONE-BRANCH-LINE THRU 2310-EXIT
+031000         VARYING CE1-BR-IDX FROM 1 BY 1
+031100         UNTIL CE1-BR-IDX > CE1-BRANCH-COUNT.
+031200 2300-EXIT.
+031300     EXIT.
+031400*
+031500 2310-WRITE-ONE-BRANCH-LINE.
+031600     MOVE SPACES                     TO CE1-BRANCH-LINE.
+031700     MOVE CE1-BR-CODE(CE1-BR-IDX)     TO CE1-BL-BRANCH.
+031800     MOVE CE1-BR-ROWS(CE1-BR-IDX)     TO CE1-BL-ROWS.
+031900     MOVE CE1-BR-TOTAL(CE1-BR-IDX)    TO CE1-BL-TOTAL.
+032000     WRITE REPORT-LINE FROM CE1-BRANCH-LINE.
+032100     IF CE1-RPTFILE-STATUS NOT = '00'
+032200         MOVE 'RPTFILE' TO CE1-FAILING-FILE
+032300         MOVE CE1-RPTFILE-STATUS TO CE1-FAILING-STATUS
+032400         GO TO 9800-FILE-ERROR
+032500     END-IF.
+032600 2310-EXIT.
+032700     EXIT.
+032800*
+032900****************************************************************
+033000*    2400-WRITE-EXCEPTION-TOTAL
+033100*    WRITE THE GRAND TOTAL LINE ON THE REPORT AND A MACHINE
+033200*    READABLE CONTROL TOTAL RECORD FOR CBRECN01C.
+033300****************************************************************
+033400 2400-WRITE-EXCEPTION-TOTAL.
+033500     MOVE SPACES          TO CE1-TOTAL-LINE.
+033600     MOVE CE1-TOTAL-ROWS  TO CE1-TL-ROWS.
+033700     WRITE REPORT-LINE FROM CE1-TOTAL-LINE.
+033800     IF CE1-RPTFILE-STATUS NOT = '00'
+033900         MOVE 'RPTFILE' TO CE1-FAILING-FILE
+034000         MOVE CE1-RPTFILE-STATUS TO CE1-FAILING-STATUS
+034100         GO TO 9800-FILE-ERROR
+034200     END-IF.
+034300     IF CE1-DROPPED-BRANCH-ROWS > ZERO
+034400         MOVE SPACES TO CE1-DROPPED-LINE
+034500         MOVE CE1-DROPPED-BRANCH-ROWS TO CE1-DL-DROPPED-ROWS
+034600         WRITE REPORT-LINE FROM CE1-DROPPED-LINE
+034700         IF CE1-RPTFILE-STATUS NOT = '00'
+034800             MOVE 'RPTFILE' TO CE1-FAILING-FILE
+034900             MOVE CE1-RPTFILE-STATUS TO CE1-FAILING-STATUS
+035000             GO TO 9800-FILE-ERROR
+035100         END-IF
+035200     END-IF.
+035300     OPEN OUTPUT EXCTOTFILE.
+035400     IF CE1-EXCTOTFILE-STATUS NOT = '00'
+035500         MOVE 'EXCTOTFILE' TO CE1-FAILING-FILE
+035600         MOVE CE1-EXCTOTFILE-STATUS TO CE1-FAILING-STATUS
+035700         GO TO 9800-FILE-ERROR
+035800     END-IF.
+035900     MOVE 'CBEXCP01C'     TO EXCT-PROGRAM-ID.
+036000     ACCEPT CE1-CURRENT-DATE FROM DATE YYYYMMDD.
+036100     MOVE CE1-CURRENT-DATE TO EXCT-REPORT-DATE.
+036200     MOVE CE1-TOTAL-ROWS  TO EXCT-TOTAL-ROWS.
+036300     WRITE EXCEPTION-REPORT-TOTAL-RECORD.
+036400     IF CE1-EXCTOTFILE-STATUS NOT = '00'
+036500         MOVE 'EXCTOTFILE' TO CE1-FAILING-FILE
+036600         MOVE CE1-EXCTOTFILE-STATUS TO CE1-FAILING-STATUS
+036700         GO TO 9800-FILE-ERROR
+036800     END-IF.
+036900     CLOSE EXCTOTFILE.
+037000 2400-EXIT.
+037100     EXIT.
+037200*
+037300****************************************************************
+037400*    9800-FILE-ERROR
+037500*    COMMON I/O ERROR ABEND PATH.  ANY OPEN/READ/WRITE FAILURE
+037600*    OTHER THAN A NORMAL AT-END LANDS HERE WITH THE FAILING FILE
+037700*    NAME AND ITS FILE STATUS ALREADY MOVED TO CE1-FAILING-FILE/
+037800*    CE1-FAILING-STATUS.  THE STEP ABENDS WITH RETURN-CODE 16.
+037900****************************************************************
+038000 9800-FILE-ERROR.
+038100     DISPLAY 'CBEXCP01C I/O ERROR ON FILE ' CE1-FAILING-FILE
+038200         ' STATUS ' CE1-FAILING-STATUS.
+038300     MOVE 16 TO RETURN-CODE.
+038400     GOBACK.
