@@ -0,0 +1,43 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBALRT01C.
+000300 AUTHOR.        R SOKOLOWSKI.
+000400 INSTALLATION.  CARD SERVICES BATCH GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800****************************************************************
+000900*    MODIFICATION HISTORY
+001000*    ----------------------------------------------------------
+001100*    DATE       INIT  DESCRIPTION
+001200*    2026-08-09 RS    INITIAL VERSION.  LINKED TO BY CBACT01C'S
+001300*                     HANDLE-ABEND WITH AN ALERT-RECORD COMMAREA;
+001400*                     PUTS IT ON THE ON-CALL PAGING TRANSIENT
+001500*                     DATA QUEUE AND RETURNS.
+001600****************************************************************
+001700*
+001800 ENVIRONMENT DIVISION.
+001900*
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 77  CL1-TDQ-NAME                PIC X(04) VALUE 'ALRT'.
+002300*
+002400 LINKAGE SECTION.
+002500     COPY ALERTREC REPLACING ==ALERT-RECORD== BY ==DFHCOMMAREA==.
+002600*
+002700 PROCEDURE DIVISION.
+002800*
+002900****************************************************************
+003000*    0000-MAINLINE
+003100*    PUT THE ALERT PASSED IN THE COMMAREA ONTO THE ON-CALL PAGING
+003200*    TRANSIENT DATA QUEUE, THEN RETURN CONTROL TO CBACT01C.
+003300****************************************************************
+003400 0000-MAINLINE.
+003500     EXEC CICS
+003600         WRITEQ TD
+003700         QUEUE(CL1-TDQ-NAME)
+003800         FROM(DFHCOMMAREA)
+003900         LENGTH(LENGTH OF DFHCOMMAREA)
+004000     END-EXEC.
+004100     EXEC CICS
+004200         RETURN
+004300     END-EXEC.
