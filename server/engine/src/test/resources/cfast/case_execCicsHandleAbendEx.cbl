@@ -1,10 +1,672 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    CBACT01C.
-       PROCEDURE DIVISION.
-           IF A > B THEN
-             EXEC CICS HANDLE ABEND LABEL(HANDLE-ABEND)
-             END-EXEC
-             GO TO CALCULATION
-           END-IF.
-
-       HANDLE-ABEND.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBACT01C.
+000300 AUTHOR.        R SOKOLOWSKI.
+000400 INSTALLATION.  CARD SERVICES BATCH GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800****************************************************************
+000900*    MODIFICATION HISTORY
+001000*    ----------------------------------------------------------
+001100*    DATE       INIT  DESCRIPTION
+001200*    2026-08-09 RS    WRITE A FORMATTED DIAGNOSTIC DUMP TO A
+001300*                     DEDICATED ABEND LOG FILE FROM HANDLE-ABEND
+001400*                     BEFORE CONTROL PASSES TO CALCULATION.
+001500*    2026-08-09 RS    ADDED VALIDATE-COMPARISON-FIELDS AHEAD OF
+001600*                     THE A > B TEST AND A DISTINCT BAD-INPUT
+001700*                     ABEND PATH FOR NON-NUMERIC/OUT-OF-RANGE
+001800*                     DATA.
+001900*    2026-08-09 RS    ADDED RESTART/CHECKPOINT SUPPORT (RESTFILE)
+002000*                     SO A RESUBMITTED RUN CAN PICK UP FROM THE
+002100*                     LAST CHECKPOINT INSTEAD OF REPROCESSING.
+002200*    2026-08-09 RS    ADDED ACCTFILE ACCOUNT MASTER INPUT.  A AND
+002300*                     B ARE NOW REDEFINED OVER THE CURRENT
+002400*                     BALANCE AND CREDIT LIMIT OF THE ACCOUNT
+002500*                     RECORD BEING READ, AND THE PROGRAM DRIVES
+002600*                     A READ LOOP OVER THE ACCOUNT MASTER
+002700*                     INSTEAD OF CHECKING ONE PAIR OF VALUES.
+002800*    2026-08-09 RS    HANDLE-ABEND NOW SETS RETURN-CODE 4 SO THE
+002900*                     JOB STREAM CAN COND THE EXCEPTION REPORT
+003000*                     STEP ON WHETHER THE OVER-LIMIT PATH FIRED.
+003100*    2026-08-09 RS    CALCULATION NOW ASSESSES AND POSTS THE
+003200*                     OVER-LIMIT FEE TO TRANFILE INSTEAD OF JUST
+003300*                     COUNTING THE RECORD.
+003400*    2026-08-09 RS    HANDLE-ABEND NOW ISSUES SYNCPOINT ROLLBACK
+003500*                     BEFORE FALLING INTO CALCULATION, WHICH NOW
+003600*                     TAKES A DISTINCT RECOVERY BRANCH AFTER A
+003700*                     ROLLBACK INSTEAD OF RE-POSTING THE FEE.
+003800*    2026-08-09 RS    HANDLE-ABEND NOW LINKS TO THE ALERTING
+003900*                     SUBPROGRAM (CBALRT01C) WITH AN ALERT-RECORD
+004000*                     COMMAREA SO THE OVER-LIMIT INCIDENT REACHES
+004100*                     THE ON-CALL PAGING QUEUE.
+004200*    2026-08-09 RS    CORRECTED THE A > B ABEND PATH TO ACTUALLY
+004300*                     GO TO HANDLE-ABEND INSTEAD OF FALLING
+004400*                     STRAIGHT THROUGH TO CALCULATION -- THE EXEC
+004500*                     CICS HANDLE ABEND VERB ONLY REGISTERS THE
+004600*                     EXIT, IT DOES NOT TRANSFER CONTROL ITSELF.
+004700*    2026-08-09 RS    BAD-INPUT-ABEND AND HANDLE-ABEND NO LONGER
+004800*                     SET RETURN-CODE UNCONDITIONALLY -- A LOWER-
+004900*                     SEVERITY ABEND LATER IN THE RUN CAN NO
+005000*                     LONGER STEP ON A HIGHER CODE ALREADY SET.
+005100*    2026-08-09 RS    TRAN-OVERAGE-AMT IS NOW POSTED TO TRANFILE
+005200*                     SO THE OVERAGE AMOUNT CALCULATION COMPUTES
+005300*                     IS KEPT ON THE RECORD, NOT JUST THE FEE.
+005400*    2026-08-09 RS    ADDED FILE STATUS CHECKING ACROSS ACCTFILE,
+005500*                     ABNDFILE, RESTFILE, AND TRANFILE -- ANY I/O
+005600*                     ERROR OTHER THAN A NORMAL AT-END OR A
+005700*                     MISSING RESTFILE ON A FRESH RUN NOW ABENDS
+005800*                     THE STEP THROUGH 9800-FILE-ERROR INSTEAD OF
+005900*                     RUNNING ON SILENTLY.
+006000*    2026-08-09 RS    CB1-MIN-RANGE IS NOW A SIGNED LOWER BOUND
+006100*                     INSTEAD OF ZERO -- A NEGATIVE CURRENT
+006200*                     BALANCE (CREDIT/OVERPAYMENT) IS A VALID
+006300*                     ACCOUNT STATE, NOT BAD INPUT.
+006400*    2026-08-09 RS    9000-TERMINATE NO LONGER PERSISTS A
+006500*                     CHECKPOINT ON A CLEAN FINISH -- REACHING
+006600*                     9000-TERMINATE MEANS THE ACCOUNT MASTER WAS
+006700*                     READ TO EOF, SO THERE IS NOTHING LEFT TO
+006800*                     RESUME.  IT NOW CLEARS RESTFILE INSTEAD, SO
+006900*                     TOMORROW'S RUN STARTS FRESH RATHER THAN
+007000*                     SKIPPING THE WHOLE MASTER ON A STALE KEY.
+007100*    2026-08-09 RS    REMOVED THE ORPHANED 9800-EXIT PARAGRAPH --
+007200*                     9800-FILE-ERROR ALWAYS GOBACKS AND NOTHING
+007300*                     PERFORMS THRU IT.
+007400*    2026-08-09 RS    9000-TERMINATE NO LONGER REWRITES RESTFILE
+007500*                     EMPTY.  A CLEAN FINISH NOW LEAVES A FINAL
+007600*                     COUNTS RECORD (REST-RECORD-TYPE 'F') BEHIND
+007700*                     SO CBRECN01C CAN STILL READ THE RUN'S ABEND
+007800*                     COUNT -- AN EMPTY RESTFILE WAS LEAVING
+007900*                     CBRECN01C UNABLE TO RECONCILE ANY CLEAN RUN.
+008000*                     1200-READ-RESTART-CONTROL ONLY TREATS A
+008100*                     CHECKPOINT RECORD (TYPE 'C') AS SOMETHING TO
+008200*                     RESUME FROM, SO A FINAL RECORD STILL STARTS
+008300*                     TOMORROW'S RUN FRESH.
+008400*    2026-08-09 RS    CALCULATION'S TWO BRANCHES WERE SWAPPED.
+008500*                     HANDLE-ABEND IS THE ONLY CALLER OF
+008600*                     CALCULATION AND ALWAYS SETS CB1-AFTER-
+008700*                     ROLLBACK FIRST, SO THE FEE WAS NEVER BEING
+008800*                     POSTED -- ONLY THE ZERO-AMOUNT RECOVERY
+008900*                     MARKER WAS, ON EVERY REAL INCIDENT.  NOTHING
+009000*                     IS EVER POSTED TO TRANFILE BEFORE THE
+009100*                     ROLLBACK, SO THERE WAS NEVER A DOUBLE-POST
+009200*                     TO GUARD AGAINST; 6000-NORMAL-CALCULATION
+009300*                     (THE FEE) NOW RUNS ON THE PATH HANDLE-ABEND
+009400*                     ACTUALLY TAKES.
+009500*    2026-08-09 RS    MOVED THE RECORDS-PROCESSED COUNTER OUT OF
+009600*                     CALCULATION AND INTO 2000-CHECKPOINT-AND-
+009700*                     READ SO IT COUNTS EVERY ACCOUNT READ, NOT
+009800*                     JUST THE OVER-LIMIT ONES THAT REACH
+009900*                     CALCULATION.
+010000****************************************************************
+010100*
+010200 ENVIRONMENT DIVISION.
+010300 INPUT-OUTPUT SECTION.
+010400 FILE-CONTROL.
+010500     SELECT ACCTFILE  ASSIGN TO ACCTFILE
+010600                      ORGANIZATION IS SEQUENTIAL
+010700                      FILE STATUS IS CB1-ACCTFILE-STATUS.
+010800     SELECT ABNDFILE  ASSIGN TO ABNDFILE
+010900                      ORGANIZATION IS SEQUENTIAL
+011000                      FILE STATUS IS CB1-ABNDFILE-STATUS.
+011100     SELECT RESTFILE  ASSIGN TO RESTFILE
+011200                      ORGANIZATION IS SEQUENTIAL
+011300                      FILE STATUS IS CB1-RESTFILE-STATUS.
+011400     SELECT TRANFILE  ASSIGN TO TRANFILE
+011500                      ORGANIZATION IS SEQUENTIAL
+011600                      FILE STATUS IS CB1-TRANFILE-STATUS.
+011700*
+011800 DATA DIVISION.
+011900 FILE SECTION.
+012000 FD  ACCTFILE
+012100     RECORDING MODE IS F.
+012200     COPY ACCTREC.
+012300*
+012400****************************************************************
+012500*    ACCT-LIMIT-CHECK REDEFINES THE ACCOUNT RECORD SO THAT A
+012600*    AND B ARE THE CURRENT BALANCE AND THE CREDIT LIMIT OF THE
+012700*    ACCOUNT JUST READ, MAKING THE A > B TEST A REAL OVER-LIMIT
+012800*    CHECK RATHER THAN TWO BARE LETTERS.
+012900****************************************************************
+013000 01  ACCT-LIMIT-CHECK REDEFINES ACCOUNT-RECORD.
+013100     05  FILLER                  PIC X(17).
+013200     05  A                       PIC S9(09)V99
+013300                                  SIGN IS LEADING SEPARATE.
+013400     05  B                       PIC S9(09)V99
+013500                                  SIGN IS LEADING SEPARATE.
+013600     05  FILLER                  PIC X(28).
+013700*
+013800 FD  ABNDFILE
+013900     RECORDING MODE IS F.
+014000     COPY ABNDREC.
+014100 FD  RESTFILE
+014200     RECORDING MODE IS F.
+014300     COPY RESTREC.
+014400 FD  TRANFILE
+014500     RECORDING MODE IS F.
+014600     COPY TRANREC.
+014700*
+014800 WORKING-STORAGE SECTION.
+014900 77  CB1-CURRENT-DATE            PIC X(08).
+015000 77  CB1-CURRENT-TIME            PIC X(08).
+015100 77  CB1-ABEND-CODE              PIC X(04)  VALUE 'U100'.
+015200 77  CB1-BADINPUT-ABEND-CODE     PIC X(04)  VALUE 'U101'.
+015300 77  CB1-MIN-RANGE               PIC S9(09)V99 SIGN IS LEADING
+015400                                  SEPARATE VALUE -999999999.99.
+015500 77  CB1-MAX-RANGE               PIC S9(09)V99 SIGN IS LEADING
+015600                                  SEPARATE VALUE 999999999.99.
+015700 77  CB1-BAD-INPUT-SW            PIC X(01) VALUE 'N'.
+015800     88  CB1-INPUT-IS-BAD            VALUE 'Y'.
+015900     88  CB1-INPUT-IS-OK             VALUE 'N'.
+016000 77  CB1-RESTART-SW              PIC X(01) VALUE 'N'.
+016100     88  CB1-RESTART-RUN             VALUE 'Y'.
+016200     88  CB1-FRESH-RUN               VALUE 'N'.
+016300 77  CB1-EOF-SW                  PIC X(01) VALUE 'N'.
+016400     88  CB1-END-OF-FILE             VALUE 'Y'.
+016500 77  CB1-LAST-KEY                PIC 9(11) VALUE ZERO.
+016600 77  CB1-RECORDS-PROCESSED       PIC 9(09) COMP VALUE ZERO.
+016700 77  CB1-CHECKPOINT-COUNT        PIC 9(05) COMP VALUE ZERO.
+016800 77  CB1-CHECKPOINT-INTERVAL     PIC 9(05) COMP VALUE 100.
+016900 77  CB1-RECS-SINCE-CHECKPOINT   PIC 9(05) COMP VALUE ZERO.
+017000 77  CB1-ABEND-COUNT             PIC 9(05) COMP VALUE ZERO.
+017100 77  CB1-BADINPUT-COUNT          PIC 9(05) COMP VALUE ZERO.
+017200 77  CB1-LAST-ABEND-CODE         PIC X(04) VALUE SPACES.
+017300 77  CB1-TRAN-SEQ-NO             PIC 9(09) COMP VALUE ZERO.
+017400 77  CB1-OVERAGE-AMT             PIC S9(09)V99 SIGN IS LEADING
+017500                                  SEPARATE VALUE ZERO.
+017600 77  CB1-OVERLIMIT-FEE           PIC S9(09)V99 SIGN IS LEADING
+017700                                  SEPARATE VALUE 35.00.
+017800 77  CB1-ROLLBACK-SW             PIC X(01) VALUE 'N'.
+017900     88  CB1-AFTER-ROLLBACK          VALUE 'Y'.
+018000     88  CB1-NOT-AFTER-ROLLBACK      VALUE 'N'.
+018100 77  CB1-ACCTFILE-STATUS         PIC X(02) VALUE '00'.
+018200 77  CB1-ABNDFILE-STATUS         PIC X(02) VALUE '00'.
+018300 77  CB1-RESTFILE-STATUS         PIC X(02) VALUE '00'.
+018400 77  CB1-TRANFILE-STATUS         PIC X(02) VALUE '00'.
+018500 77  CB1-FAILING-FILE            PIC X(08) VALUE SPACES.
+018600 77  CB1-FAILING-STATUS          PIC X(02) VALUE SPACES.
+018700     COPY ALERTREC.
+018800*
+018900 PROCEDURE DIVISION.
+019000*
+019100****************************************************************
+019200*    0000-MAINLINE
+019300*    DRIVES THE ACCOUNT MASTER READ LOOP, PER-ACCOUNT VALIDATION,
+019400*    THE OVER-LIMIT COMPARISON, AND ABEND HANDLING.
+019500****************************************************************
+019600 0000-MAINLINE.
+019700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+019800     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+019900         UNTIL CB1-END-OF-FILE.
+020000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+020100     GOBACK.
+020200*
+020300****************************************************************
+020400*    1000-INITIALIZE
+020500*    OPEN THE FILES, PICK UP ANY PRIOR CHECKPOINT FROM THE
+020600*    RESTART CONTROL FILE, AND PRIME THE ACCOUNT MASTER READ.
+020700****************************************************************
+020800 1000-INITIALIZE.
+020900     OPEN INPUT  ACCTFILE.
+021000     IF CB1-ACCTFILE-STATUS NOT = '00'
+021100         MOVE 'ACCTFILE' TO CB1-FAILING-FILE
+021200         MOVE CB1-ACCTFILE-STATUS TO CB1-FAILING-STATUS
+021300         GO TO 9800-FILE-ERROR
+021400     END-IF.
+021500     OPEN OUTPUT ABNDFILE.
+021600     IF CB1-ABNDFILE-STATUS NOT = '00'
+021700         MOVE 'ABNDFILE' TO CB1-FAILING-FILE
+021800         MOVE CB1-ABNDFILE-STATUS TO CB1-FAILING-STATUS
+021900         GO TO 9800-FILE-ERROR
+022000     END-IF.
+022100     OPEN OUTPUT TRANFILE.
+022200     IF CB1-TRANFILE-STATUS NOT = '00'
+022300         MOVE 'TRANFILE' TO CB1-FAILING-FILE
+022400         MOVE CB1-TRANFILE-STATUS TO CB1-FAILING-STATUS
+022500         GO TO 9800-FILE-ERROR
+022600     END-IF.
+022700     PERFORM 1200-READ-RESTART-CONTROL THRU 1200-EXIT.
+022800     PERFORM 1300-READ-NEXT-ACCOUNT THRU 1300-EXIT.
+022900 1000-EXIT.
+023000     EXIT.
+023100*
+023200****************************************************************
+023300*    1200-READ-RESTART-CONTROL
+023400*    A RECORD ON THE RESTART CONTROL FILE OF TYPE 'C' MEANS A
+023500*    PRIOR RUN CHECKPOINTED AND DID NOT COMPLETE; CARRY ITS
+023600*    COUNTERS FORWARD.  AN EMPTY/MISSING FILE, OR A TYPE 'F'
+023700*    RECORD LEFT BEHIND BY A PRIOR CLEAN FINISH FOR CBRECN01C TO
+023800*    RECONCILE AGAINST, BOTH MEAN A FRESH RUN.
+023900****************************************************************
+024000 1200-READ-RESTART-CONTROL.
+024100     SET CB1-FRESH-RUN TO TRUE.
+024200     OPEN INPUT RESTFILE.
+024300     IF CB1-RESTFILE-STATUS = '00'
+024400       READ RESTFILE
+024500         AT END
+024600           CONTINUE
+024700         NOT AT END
+024800           IF REST-TYPE-CHECKPOINT
+024900             SET CB1-RESTART-RUN      TO TRUE
+025000             MOVE REST-LAST-KEY       TO CB1-LAST-KEY
+025100             MOVE REST-RECORDS-PROCESSED TO CB1-RECORDS-PROCESSED
+025200             MOVE REST-CHECKPOINT-COUNT  TO CB1-CHECKPOINT-COUNT
+025300             MOVE REST-ABEND-COUNT       TO CB1-ABEND-COUNT
+025400             MOVE REST-BADINPUT-COUNT    TO CB1-BADINPUT-COUNT
+025500           END-IF
+025600       END-READ
+025700       IF CB1-RESTFILE-STATUS NOT = '00'
+025800           AND CB1-RESTFILE-STATUS NOT = '10'
+025900           MOVE 'RESTFILE' TO CB1-FAILING-FILE
+026000           MOVE CB1-RESTFILE-STATUS TO CB1-FAILING-STATUS
+026100           GO TO 9800-FILE-ERROR
+026200       END-IF
+026300       CLOSE RESTFILE
+026400     END-IF.
+026500 1200-EXIT.
+026600     EXIT.
+026700*
+026800****************************************************************
+026900*    1300-READ-NEXT-ACCOUNT
+027000*    READ THE NEXT ACCOUNT MASTER RECORD.  ON A RESTART RUN,
+027100*    SKIP PAST ACCOUNTS ALREADY COVERED BY THE LAST CHECKPOINT.
+027200****************************************************************
+027300 1300-READ-NEXT-ACCOUNT.
+027400     READ ACCTFILE
+027500         AT END
+027600             SET CB1-END-OF-FILE TO TRUE
+027700     END-READ.
+027800     IF CB1-ACCTFILE-STATUS NOT = '00' AND CB1-ACCTFILE-STATUS
+027900             NOT = '10'
+028000         MOVE 'ACCTFILE' TO CB1-FAILING-FILE
+028100         MOVE CB1-ACCTFILE-STATUS TO CB1-FAILING-STATUS
+028200         GO TO 9800-FILE-ERROR
+028300     END-IF.
+028400     IF CB1-RESTART-RUN AND NOT CB1-END-OF-FILE
+028500         IF ACCT-ID NOT > CB1-LAST-KEY
+028600             GO TO 1300-READ-NEXT-ACCOUNT
+028700         END-IF
+028800     END-IF.
+028900 1300-EXIT.
+029000     EXIT.
+029100*
+029200****************************************************************
+029300*    7000-WRITE-CHECKPOINT
+029400*    REWRITE THE ONE-RECORD RESTART CONTROL FILE WITH THE
+029500*    CURRENT COUNTERS.  OPERATIONS RESUBMITS THIS JOB ON THE
+029600*    SAME RESTFILE TO RESUME FROM HERE.
+029700****************************************************************
+029800 7000-WRITE-CHECKPOINT.
+029900     ADD 1 TO CB1-CHECKPOINT-COUNT.
+030000     MOVE 'CBACT01C'             TO REST-PROGRAM-ID.
+030100     MOVE 'C'                    TO REST-RECORD-TYPE.
+030200     ACCEPT CB1-CURRENT-DATE FROM DATE YYYYMMDD.
+030300     MOVE CB1-CURRENT-DATE       TO REST-RUN-DATE.
+030400     MOVE CB1-LAST-KEY           TO REST-LAST-KEY.
+030500     MOVE CB1-RECORDS-PROCESSED  TO REST-RECORDS-PROCESSED.
+030600     MOVE CB1-CHECKPOINT-COUNT   TO REST-CHECKPOINT-COUNT.
+030700     MOVE CB1-ABEND-COUNT        TO REST-ABEND-COUNT.
+030800     MOVE CB1-BADINPUT-COUNT     TO REST-BADINPUT-COUNT.
+030900     MOVE CB1-LAST-ABEND-CODE    TO REST-LAST-ABEND-CODE.
+031000     OPEN OUTPUT RESTFILE.
+031100     IF CB1-RESTFILE-STATUS NOT = '00'
+031200         MOVE 'RESTFILE' TO CB1-FAILING-FILE
+031300         MOVE CB1-RESTFILE-STATUS TO CB1-FAILING-STATUS
+031400         GO TO 9800-FILE-ERROR
+031500     END-IF.
+031600     WRITE RESTART-CONTROL-RECORD.
+031700     IF CB1-RESTFILE-STATUS NOT = '00'
+031800         MOVE 'RESTFILE' TO CB1-FAILING-FILE
+031900         MOVE CB1-RESTFILE-STATUS TO CB1-FAILING-STATUS
+032000         GO TO 9800-FILE-ERROR
+032100     END-IF.
+032200     CLOSE RESTFILE.
+032300 7000-EXIT.
+032400     EXIT.
+032500*
+032600****************************************************************
+032700*    7100-CHECKPOINT-IF-DUE
+032800*    TAKE A CHECKPOINT EVERY CB1-CHECKPOINT-INTERVAL ACCOUNTS
+032900*    SO A RESTART NEVER LOSES MORE THAN ONE INTERVAL OF WORK.
+033000****************************************************************
+033100 7100-CHECKPOINT-IF-DUE.
+033200     ADD 1 TO CB1-RECS-SINCE-CHECKPOINT.
+033300     IF CB1-RECS-SINCE-CHECKPOINT >= CB1-CHECKPOINT-INTERVAL
+033400         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+033500         MOVE ZERO TO CB1-RECS-SINCE-CHECKPOINT
+033600     END-IF.
+033700 7100-EXIT.
+033800     EXIT.
+033900*
+034000****************************************************************
+034100*    7200-WRITE-FINAL-COUNTS
+034200*    CALLED ONLY FROM 9000-TERMINATE.  REWRITE THE RESTART
+034300*    CONTROL FILE ONE LAST TIME WITH THIS RUN'S FINAL ABEND AND
+034400*    BAD-INPUT COUNTS, MARKED TYPE 'F' SO TOMORROW'S
+034500*    1200-READ-RESTART-CONTROL TREATS IT AS A FRESH START RATHER
+034600*    THAN A KEY TO RESUME FROM, INSTEAD OF RESUMING FROM TONIGHT'S
+034700*    LAST KEY.  CBRECN01C STILL NEEDS TO READ THIS RECORD'S
+034800*    REST-ABEND-COUNT IMMEDIATELY AFTER THIS RUN, SO THE FILE IS
+034900*    NOT LEFT EMPTY.
+035000****************************************************************
+035100 7200-WRITE-FINAL-COUNTS.
+035200     MOVE 'CBACT01C'             TO REST-PROGRAM-ID.
+035300     MOVE 'F'                    TO REST-RECORD-TYPE.
+035400     ACCEPT CB1-CURRENT-DATE FROM DATE YYYYMMDD.
+035500     MOVE CB1-CURRENT-DATE       TO REST-RUN-DATE.
+035600     MOVE ZERO                   TO REST-LAST-KEY.
+035700     MOVE CB1-RECORDS-PROCESSED  TO REST-RECORDS-PROCESSED.
+035800     MOVE CB1-CHECKPOINT-COUNT   TO REST-CHECKPOINT-COUNT.
+035900     MOVE CB1-ABEND-COUNT        TO REST-ABEND-COUNT.
+036000     MOVE CB1-BADINPUT-COUNT     TO REST-BADINPUT-COUNT.
+036100     MOVE CB1-LAST-ABEND-CODE    TO REST-LAST-ABEND-CODE.
+036200     OPEN OUTPUT RESTFILE.
+036300     IF CB1-RESTFILE-STATUS NOT = '00'
+036400         MOVE 'RESTFILE' TO CB1-FAILING-FILE
+036500         MOVE CB1-RESTFILE-STATUS TO CB1-FAILING-STATUS
+036600         GO TO 9800-FILE-ERROR
+036700     END-IF.
+036800     WRITE RESTART-CONTROL-RECORD.
+036900     IF CB1-RESTFILE-STATUS NOT = '00'
+037000         MOVE 'RESTFILE' TO CB1-FAILING-FILE
+037100         MOVE CB1-RESTFILE-STATUS TO CB1-FAILING-STATUS
+037200         GO TO 9800-FILE-ERROR
+037300     END-IF.
+037400     CLOSE RESTFILE.
+037500 7200-EXIT.
+037600     EXIT.
+037700*
+037800****************************************************************
+037900*    9000-TERMINATE
+038000*    COMMON END-OF-RUN PATH.  REACHING THIS POINT MEANS THE
+038100*    ACCOUNT MASTER WAS READ TO EOF, SO THERE IS NO PARTIAL RUN
+038200*    LEFT TO RESUME -- WRITE THE FINAL COUNTS RATHER THAN A
+038300*    RESUMABLE CHECKPOINT, THEN CLOSE THE REMAINING FILES.
+038400****************************************************************
+038500 9000-TERMINATE.
+038600     PERFORM 7200-WRITE-FINAL-COUNTS THRU 7200-EXIT.
+038700     CLOSE ACCTFILE.
+038800     CLOSE ABNDFILE.
+038900     CLOSE TRANFILE.
+039000 9000-EXIT.
+039100     EXIT.
+039200*
+039300****************************************************************
+039400*    2000-PROCESS-ACCOUNT
+039500*    VALIDATE, OVER-LIMIT CHECK, AND ABEND HANDLING FOR ONE
+039600*    ACCOUNT RECORD, THEN CHECKPOINT AND READ THE NEXT ONE.
+039700*    BAD-INPUT-ABEND, HANDLE-ABEND, AND CALCULATION ARE REACHED
+039800*    BY GO TO AND FALL THROUGH BACK INTO THIS RANGE.
+039900****************************************************************
+040000 2000-PROCESS-ACCOUNT.
+040100     MOVE ACCT-ID TO CB1-LAST-KEY.
+040200     PERFORM 2100-VALIDATE-COMPARISON-FIELDS THRU 2100-EXIT.
+040300     IF CB1-INPUT-IS-BAD
+040400         GO TO BAD-INPUT-ABEND
+040500     END-IF.
+040600     IF A > B THEN
+040700         EXEC CICS HANDLE ABEND LABEL(HANDLE-ABEND)
+040800         END-EXEC
+040900         GO TO HANDLE-ABEND
+041000     END-IF.
+041100     GO TO 2000-CHECKPOINT-AND-READ.
+041200*
+041300****************************************************************
+041400*    BAD-INPUT-ABEND
+041500*    A OR B FAILED THE NUMERIC/RANGE EDIT.  THIS IS DATA
+041600*    CORRUPTION, NOT THE A > B BUSINESS RULE, SO IT IS LOGGED
+041700*    AND ABENDED UNDER ITS OWN DISTINCT CODE RATHER THAN ROUTING
+041800*    THROUGH HANDLE-ABEND.
+041900****************************************************************
+042000 BAD-INPUT-ABEND.
+042100     PERFORM 3100-WRITE-BADINPUT-LOG THRU 3100-EXIT.
+042200     ADD 1 TO CB1-BADINPUT-COUNT.
+042300     MOVE CB1-BADINPUT-ABEND-CODE TO CB1-LAST-ABEND-CODE.
+042400     IF 8 > RETURN-CODE
+042500         MOVE 8 TO RETURN-CODE
+042600     END-IF.
+042700     GO TO 2000-CHECKPOINT-AND-READ.
+042800*
+042900****************************************************************
+043000*    HANDLE-ABEND
+043100*    THE A > B OVER-LIMIT CONDITION TRIPPED.  WRITE A FORMATTED
+043200*    DIAGNOSTIC LINE TO THE ABEND LOG SO AN ON-CALL ANALYST CAN
+043300*    RECONSTRUCT THE INCIDENT WITHOUT RE-RUNNING UNDER CEDF.
+043400****************************************************************
+043500 HANDLE-ABEND.
+043600     PERFORM 3000-WRITE-ABEND-LOG THRU 3000-EXIT.
+043700     ADD 1 TO CB1-ABEND-COUNT.
+043800     MOVE CB1-ABEND-CODE TO CB1-LAST-ABEND-CODE.
+043900     IF 4 > RETURN-CODE
+044000         MOVE 4 TO RETURN-CODE
+044100     END-IF.
+044200     PERFORM 3200-SEND-ALERT THRU 3200-EXIT.
+044300     EXEC CICS
+044400         SYNCPOINT ROLLBACK
+044500     END-EXEC.
+044600     SET CB1-AFTER-ROLLBACK TO TRUE.
+044700     GO TO CALCULATION.
+044800*
+044900****************************************************************
+045000*    CALCULATION
+045100*    LANDING POINT FOR THE OVER-LIMIT ABEND PATH.  COMPUTES HOW
+045200*    FAR THE ACCOUNT IS OVER ITS CREDIT LIMIT, THEN POSTS THE
+045300*    OVER-LIMIT FEE.  HANDLE-ABEND IS THE ONLY CALLER AND ALWAYS
+045400*    ARRIVES HERE AFTER ITS OWN SYNCPOINT ROLLBACK, WHICH NEVER
+045500*    BACKS OUT A FEE POSTING (NOTHING IS EVER POSTED TO TRANFILE
+045600*    BEFORE THAT ROLLBACK RUNS), SO THE FEE BELONGS ON THIS
+045700*    BRANCH.  6500-RECOVERY-CALCULATION IS KEPT FOR A DIRECT
+045800*    ENTRY INTO CALCULATION THAT SKIPS HANDLE-ABEND'S ROLLBACK
+045900*    ENTIRELY; NO SUCH CALLER EXISTS TODAY.
+046000****************************************************************
+046100 CALCULATION.
+046200     SUBTRACT B FROM A GIVING CB1-OVERAGE-AMT.
+046300     IF CB1-AFTER-ROLLBACK
+046400         PERFORM 6000-NORMAL-CALCULATION THRU 6000-EXIT
+046500     ELSE
+046600         PERFORM 6500-RECOVERY-CALCULATION THRU 6500-EXIT
+046700     END-IF.
+046800     SET CB1-NOT-AFTER-ROLLBACK TO TRUE.
+046900*
+047000 2000-CHECKPOINT-AND-READ.
+047100     ADD 1 TO CB1-RECORDS-PROCESSED.
+047200     PERFORM 7100-CHECKPOINT-IF-DUE THRU 7100-EXIT.
+047300     PERFORM 1300-READ-NEXT-ACCOUNT THRU 1300-EXIT.
+047400 2000-EXIT.
+047500     EXIT.
+047600*
+047700****************************************************************
+047800*    2100-VALIDATE-COMPARISON-FIELDS
+047900*    CONFIRM A AND B ARE NUMERIC AND FALL WITHIN THE EXPECTED
+048000*    BUSINESS RANGE BEFORE THEY ARE COMPARED.  A FIELD LEFT
+048100*    UNINITIALIZED, HOLDING LOW-VALUES FROM A PRIOR CICS COMMIT,
+048200*    OR OTHERWISE NON-NUMERIC MUST NOT REACH THE A > B TEST.
+048300****************************************************************
+048400 2100-VALIDATE-COMPARISON-FIELDS.
+048500     SET CB1-INPUT-IS-OK TO TRUE.
+048600     IF A IS NOT NUMERIC OR B IS NOT NUMERIC
+048700         SET CB1-INPUT-IS-BAD TO TRUE
+048800         GO TO 2100-EXIT
+048900     END-IF.
+049000     IF A < CB1-MIN-RANGE OR A > CB1-MAX-RANGE
+049100         OR B < CB1-MIN-RANGE OR B > CB1-MAX-RANGE
+049200         SET CB1-INPUT-IS-BAD TO TRUE
+049300     END-IF.
+049400 2100-EXIT.
+049500     EXIT.
+049600*
+049700****************************************************************
+049800*    3000-WRITE-ABEND-LOG
+049900*    FORMAT AND WRITE ONE ABEND DIAGNOSTIC RECORD.
+050000****************************************************************
+050100 3000-WRITE-ABEND-LOG.
+050200     INITIALIZE ABND-LOG-RECORD.
+050300     ACCEPT CB1-CURRENT-DATE FROM DATE YYYYMMDD.
+050400     ACCEPT CB1-CURRENT-TIME FROM TIME.
+050500     MOVE EIBTASKN              TO ABND-TASK-ID.
+050600     MOVE CB1-CURRENT-DATE      TO ABND-DATE.
+050700     MOVE CB1-CURRENT-TIME(1:6) TO ABND-TIME.
+050800     MOVE 'CBACT01C'            TO ABND-PROGRAM-ID.
+050900     SET ABND-TYPE-OVERLIMIT    TO TRUE.
+051000     MOVE CB1-ABEND-CODE        TO ABND-CODE.
+051100     MOVE ACCT-ID               TO ABND-ACCT-ID.
+051200     MOVE ACCT-BRANCH-ID        TO ABND-BRANCH-ID.
+051300     MOVE A                     TO ABND-VALUE-A.
+051400     MOVE B                     TO ABND-VALUE-B.
+051500     WRITE ABND-LOG-RECORD.
+051600     IF CB1-ABNDFILE-STATUS NOT = '00'
+051700         MOVE 'ABNDFILE' TO CB1-FAILING-FILE
+051800         MOVE CB1-ABNDFILE-STATUS TO CB1-FAILING-STATUS
+051900         GO TO 9800-FILE-ERROR
+052000     END-IF.
+052100 3000-EXIT.
+052200     EXIT.
+052300*
+052400****************************************************************
+052500*    3100-WRITE-BADINPUT-LOG
+052600*    FORMAT AND WRITE ONE BAD-INPUT ABEND DIAGNOSTIC RECORD.
+052700****************************************************************
+052800 3100-WRITE-BADINPUT-LOG.
+052900     INITIALIZE ABND-LOG-RECORD.
+053000     ACCEPT CB1-CURRENT-DATE FROM DATE YYYYMMDD.
+053100     ACCEPT CB1-CURRENT-TIME FROM TIME.
+053200     MOVE EIBTASKN               TO ABND-TASK-ID.
+053300     MOVE CB1-CURRENT-DATE       TO ABND-DATE.
+053400     MOVE CB1-CURRENT-TIME(1:6)  TO ABND-TIME.
+053500     MOVE 'CBACT01C'             TO ABND-PROGRAM-ID.
+053600     SET ABND-TYPE-BAD-INPUT     TO TRUE.
+053700     MOVE CB1-BADINPUT-ABEND-CODE TO ABND-CODE.
+053800     MOVE ACCT-ID                TO ABND-ACCT-ID.
+053900     MOVE ACCT-BRANCH-ID         TO ABND-BRANCH-ID.
+054000     IF A IS NUMERIC
+054100         MOVE A TO ABND-VALUE-A
+054200     END-IF.
+054300     IF B IS NUMERIC
+054400         MOVE B TO ABND-VALUE-B
+054500     END-IF.
+054600     WRITE ABND-LOG-RECORD.
+054700     IF CB1-ABNDFILE-STATUS NOT = '00'
+054800         MOVE 'ABNDFILE' TO CB1-FAILING-FILE
+054900         MOVE CB1-ABNDFILE-STATUS TO CB1-FAILING-STATUS
+055000         GO TO 9800-FILE-ERROR
+055100     END-IF.
+055200 3100-EXIT.
+055300     EXIT.
+055400*
+055500****************************************************************
+055600*    3200-SEND-ALERT
+055700*    LINK TO THE ALERTING SUBPROGRAM WITH A FILLED-IN ALERT-RECORD
+055800*    COMMAREA SO THE ON-CALL PAGING QUEUE PICKS UP THIS INCIDENT.
+055900****************************************************************
+056000 3200-SEND-ALERT.
+056100     INITIALIZE ALERT-RECORD.
+056200     MOVE 'CBACT01C'          TO ALRT-PROGRAM-ID.
+056300     MOVE ACCT-ID             TO ALRT-ACCT-ID.
+056400     MOVE ACCT-BRANCH-ID      TO ALRT-BRANCH-ID.
+056500     MOVE CB1-LAST-ABEND-CODE TO ALRT-ABEND-CODE.
+056600     SET ALRT-SEVERITY-CRITICAL TO TRUE.
+056700     MOVE CB1-CURRENT-DATE    TO ALRT-DATE.
+056800     MOVE CB1-CURRENT-TIME(1:6) TO ALRT-TIME.
+056900     MOVE 'ACCOUNT OVER CREDIT LIMIT' TO ALRT-MESSAGE.
+057000     EXEC CICS
+057100         LINK PROGRAM('CBALRT01C')
+057200         COMMAREA(ALERT-RECORD)
+057300         LENGTH(LENGTH OF ALERT-RECORD)
+057400     END-EXEC.
+057500 3200-EXIT.
+057600     EXIT.
+057700*
+057800****************************************************************
+057900*    4000-POST-OVERLIMIT-FEE
+058000*    WRITE ONE TRANSACTION HISTORY RECORD ASSESSING THE STANDARD
+058100*    OVER-LIMIT FEE AGAINST THE ACCOUNT CALCULATION JUST FLAGGED.
+058200****************************************************************
+058300 4000-POST-OVERLIMIT-FEE.
+058400     ADD 1 TO CB1-TRAN-SEQ-NO.
+058500     INITIALIZE TRANSACTION-RECORD.
+058600     ACCEPT CB1-CURRENT-DATE FROM DATE YYYYMMDD.
+058700     ACCEPT CB1-CURRENT-TIME FROM TIME.
+058800     MOVE CB1-TRAN-SEQ-NO       TO TRAN-SEQ-NO.
+058900     MOVE ACCT-ID               TO TRAN-ACCT-ID.
+059000     SET TRAN-TYPE-OVERLIMIT-FEE TO TRUE.
+059100     MOVE CB1-CURRENT-DATE      TO TRAN-DATE.
+059200     MOVE CB1-CURRENT-TIME(1:6) TO TRAN-TIME.
+059300     MOVE CB1-OVERLIMIT-FEE     TO TRAN-AMOUNT.
+059400     MOVE CB1-OVERAGE-AMT       TO TRAN-OVERAGE-AMT.
+059500     MOVE 'OVER-LIMIT FEE'      TO TRAN-DESCRIPTION.
+059600     WRITE TRANSACTION-RECORD.
+059700     IF CB1-TRANFILE-STATUS NOT = '00'
+059800         MOVE 'TRANFILE' TO CB1-FAILING-FILE
+059900         MOVE CB1-TRANFILE-STATUS TO CB1-FAILING-STATUS
+060000         GO TO 9800-FILE-ERROR
+060100     END-IF.
+060200 4000-EXIT.
+060300     EXIT.
+060400*
+060500****************************************************************
+060600*    4100-POST-RECOVERY-MARKER
+060700*    WRITE ONE TRANSACTION HISTORY RECORD NOTING THAT CALCULATION
+060800*    WAS ENTERED DIRECTLY, WITHOUT GOING THROUGH HANDLE-ABEND'S
+060900*    SYNCPOINT ROLLBACK.  NO FEE IS POSTED HERE -- A CALLER THAT
+061000*    BYPASSES THE ROLLBACK HAS ALREADY HANDLED THE UNIT OF WORK
+061100*    ITS OWN WAY, SO THIS PARAGRAPH ONLY LEAVES AN AUDIT TRAIL.
+061200****************************************************************
+061300 4100-POST-RECOVERY-MARKER.
+061400     ADD 1 TO CB1-TRAN-SEQ-NO.
+061500     INITIALIZE TRANSACTION-RECORD.
+061600     ACCEPT CB1-CURRENT-DATE FROM DATE YYYYMMDD.
+061700     ACCEPT CB1-CURRENT-TIME FROM TIME.
+061800     MOVE CB1-TRAN-SEQ-NO        TO TRAN-SEQ-NO.
+061900     MOVE ACCT-ID                TO TRAN-ACCT-ID.
+062000     SET TRAN-TYPE-RECOVERY-MARK TO TRUE.
+062100     MOVE CB1-CURRENT-DATE       TO TRAN-DATE.
+062200     MOVE CB1-CURRENT-TIME(1:6)  TO TRAN-TIME.
+062300     MOVE ZERO                   TO TRAN-AMOUNT.
+062400     MOVE CB1-OVERAGE-AMT         TO TRAN-OVERAGE-AMT.
+062500     MOVE 'SYNCPOINT ROLLBACK'   TO TRAN-DESCRIPTION.
+062600     WRITE TRANSACTION-RECORD.
+062700     IF CB1-TRANFILE-STATUS NOT = '00'
+062800         MOVE 'TRANFILE' TO CB1-FAILING-FILE
+062900         MOVE CB1-TRANFILE-STATUS TO CB1-FAILING-STATUS
+063000         GO TO 9800-FILE-ERROR
+063100     END-IF.
+063200 4100-EXIT.
+063300     EXIT.
+063400*
+063500****************************************************************
+063600*    6000-NORMAL-CALCULATION
+063700*    THE PATH TAKEN AFTER HANDLE-ABEND'S SYNCPOINT ROLLBACK --
+063800*    I.E. EVERY OVER-LIMIT INCIDENT TODAY.  POSTS THE STANDARD
+063900*    FEE; THE ROLLBACK DID NOT BACK OUT A FEE POSTING BECAUSE
+064000*    NONE WAS MADE BEFORE IT RAN.
+064100****************************************************************
+064200 6000-NORMAL-CALCULATION.
+064300     PERFORM 4000-POST-OVERLIMIT-FEE THRU 4000-EXIT.
+064400 6000-EXIT.
+064500     EXIT.
+064600*
+064700****************************************************************
+064800*    6500-RECOVERY-CALCULATION
+064900*    RESERVED FOR A CALLER THAT ENTERS CALCULATION DIRECTLY,
+065000*    WITHOUT GOING THROUGH HANDLE-ABEND'S ROLLBACK -- NO SUCH
+065100*    CALLER EXISTS TODAY, SO THIS BRANCH IS NOT CURRENTLY
+065200*    REACHED.
+065300****************************************************************
+065400 6500-RECOVERY-CALCULATION.
+065500     PERFORM 4100-POST-RECOVERY-MARKER THRU 4100-EXIT.
+065600 6500-EXIT.
+065700     EXIT.
+065800*
+065900****************************************************************
+066000*    9800-FILE-ERROR
+066100*    COMMON I/O ERROR ABEND PATH.  ANY OPEN/READ/WRITE FAILURE
+066200*    OTHER THAN A NORMAL AT-END OR A MISSING RESTFILE ON A FRESH
+066300*    RUN LANDS HERE WITH THE FAILING FILE NAME AND ITS FILE
+066400*    STATUS ALREADY MOVED TO CB1-FAILING-FILE/CB1-FAILING-STATUS.
+066500*    THE STEP ABENDS WITH RETURN-CODE 16 -- HIGHER THAN ANY
+066600*    BUSINESS-CONDITION RETURN CODE SET ELSEWHERE IN THIS PROGRAM.
+066700****************************************************************
+066800 9800-FILE-ERROR.
+066900     DISPLAY 'CBACT01C I/O ERROR ON FILE ' CB1-FAILING-FILE
+067000         ' STATUS ' CB1-FAILING-STATUS.
+067100     MOVE 16 TO RETURN-CODE.
+067200     GOBACK.
